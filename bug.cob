@@ -1,12 +1,648 @@
-01  WS-AREA-1 PIC 9(5) VALUE ZEROS.
-01  WS-AREA-2 PIC 9(5) VALUE ZEROS.
+      >>SOURCE FORMAT FREE
+*> Nightly control-total reconciliation run.
+*> Loads each branch/cost-center's opening balances into a table from
+*> the control file, applies every debit/credit transaction posted
+*> against that branch, and produces a pass/fail verdict once all of
+*> the branch's activity has been applied. Checkpoints the last
+*> successfully compared branch so the run can restart without
+*> re-comparing branches already done.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BUG.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CONTROL-STATUS.
+
+    SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TRANSACTION-STATUS.
+
+    SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS-AUDIT-FILENAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+
+    SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+    SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-FILENAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-STATUS.
+
+    SELECT ALERT-FILE ASSIGN TO "ALERTQ"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ALERT-STATUS.
+
+    SELECT CONTROL-SORT-FILE ASSIGN TO "CTLSORT".
+
+    SELECT TRANSACTION-SORT-FILE ASSIGN TO "TRANSORT".
+
+DATA DIVISION.
+FILE SECTION.
+FD  CONTROL-FILE.
+01  CONTROL-RECORD.
+    05  CTL-BATCH-ID            PIC X(5).
+    05  CTL-OPEN-AREA-1         PIC 9(5).
+    05  CTL-OPEN-AREA-2         PIC 9(5).
+
+FD  TRANSACTION-FILE.
+01  TRANSACTION-RECORD.
+    05  TRAN-BATCH-ID           PIC X(5).
+    05  TRAN-TYPE               PIC X.
+        88  TRAN-IS-DEBIT               VALUE "D".
+        88  TRAN-IS-CREDIT              VALUE "C".
+    05  TRAN-AMOUNT              PIC 9(5).
+
+FD  AUDIT-FILE.
+01  AUDIT-RECORD                PIC X(100).
+
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-RECORD           PIC X(5).
+
+FD  REPORT-FILE.
+01  REPORT-RECORD               PIC X(132).
+
+FD  ALERT-FILE.
+01  ALERT-RECORD                PIC X(120).
+
+SD  CONTROL-SORT-FILE.
+01  CONTROL-SORT-RECORD.
+    05  CS-BATCH-ID             PIC X(5).
+    05  FILLER                  PIC X(10).
+
+SD  TRANSACTION-SORT-FILE.
+01  TRANSACTION-SORT-RECORD.
+    05  TS-BATCH-ID             PIC X(5).
+    05  FILLER                  PIC X(6).
+
+WORKING-STORAGE SECTION.
+01  WS-AREA-1                   PIC S9(5) SIGN LEADING SEPARATE
+                                 VALUE ZEROS.
+01  WS-AREA-2                   PIC S9(5) SIGN LEADING SEPARATE
+                                 VALUE ZEROS.
+
+01  WS-OPEN-AREA-1              PIC S9(5) SIGN LEADING SEPARATE
+                                 VALUE ZEROS.
+01  WS-OPEN-AREA-2              PIC S9(5) SIGN LEADING SEPARATE
+                                 VALUE ZEROS.
+
+01  WS-TOTAL-ADDS               PIC 9(5) VALUE ZEROS.
+01  WS-TOTAL-SUBTRACTS          PIC 9(5) VALUE ZEROS.
+
+01  WS-CONTROL-STATUS           PIC XX VALUE "00".
+01  WS-TRANSACTION-STATUS       PIC XX VALUE "00".
+01  WS-AUDIT-STATUS             PIC XX VALUE "00".
+01  WS-CHECKPOINT-STATUS        PIC XX VALUE "00".
+01  WS-REPORT-STATUS            PIC XX VALUE "00".
+01  WS-ALERT-STATUS             PIC XX VALUE "00".
+01  WS-EOF-SWITCHES.
+    05  WS-CONTROL-EOF-SW       PIC X VALUE "N".
+        88  WS-CONTROL-EOF              VALUE "Y".
+    05  WS-TRANSACTION-EOF-SW   PIC X VALUE "N".
+        88  WS-TRANSACTION-EOF          VALUE "Y".
+    05  WS-REPORT-EOF-SW        PIC X VALUE "N".
+        88  WS-REPORT-EOF               VALUE "Y".
+
+01  WS-BATCH-COUNT              PIC 9(5) VALUE ZEROS.
+
+01  WS-RUN-DATE                 PIC 9(8).
+01  WS-AUDIT-FILENAME           PIC X(20).
+01  WS-REPORT-FILENAME          PIC X(20).
+01  WS-REPORT-IS-NEW-SW         PIC X VALUE "Y".
+01  WS-REPORT-LINE-COUNT        PIC 9(5) VALUE ZEROS.
+
+01  WS-VERDICT-TEXT             PIC X(20).
+
+*> Request 005 - checkpoint/restart.
+01  WS-LAST-CHECKPOINT-KEY      PIC X(5) VALUE SPACES.
+01  WS-RESTART-MODE-SW          PIC X VALUE "N".
+    88  WS-RESTART-MODE                 VALUE "Y".
+
+01  WS-AUDIT-LINE.
+    05  WS-AUD-REC-TYPE         PIC X(4)  VALUE "RECN".
+    05  FILLER                  PIC X     VALUE SPACE.
+    05  WS-AUD-BATCH-ID         PIC X(5).
+    05  FILLER                  PIC X     VALUE SPACE.
+    05  WS-AUD-OPEN-1           PIC -ZZZZ9.
+    05  FILLER                  PIC X     VALUE SPACE.
+    05  WS-AUD-OPEN-2           PIC -ZZZZ9.
+    05  FILLER                  PIC X     VALUE SPACE.
+    05  WS-AUD-ADD-AMT          PIC ZZZZ9.
+    05  FILLER                  PIC X     VALUE SPACE.
+    05  WS-AUD-SUBTRACT-AMT     PIC ZZZZ9.
+    05  FILLER                  PIC X     VALUE SPACE.
+    05  WS-AUD-ADJ-1            PIC -ZZZZ9.
+    05  FILLER                  PIC X     VALUE SPACE.
+    05  WS-AUD-ADJ-2            PIC -ZZZZ9.
+    05  FILLER                  PIC X     VALUE SPACE.
+    05  WS-AUD-CLOSE-1          PIC -ZZZZ9.
+    05  FILLER                  PIC X     VALUE SPACE.
+    05  WS-AUD-CLOSE-2          PIC -ZZZZ9.
+    05  FILLER                  PIC X     VALUE SPACE.
+    05  WS-AUD-VERDICT          PIC X(20).
+
+*> Request 006 - online inquiry/adjustment dialog.
+01  WS-ADJUST-MODE-SW           PIC X VALUE "N".
+    88  WS-ADJUST-MODE                  VALUE "Y".
+01  WS-ADJUST-TARGET            PIC X VALUE "0".
+01  WS-ADJUST-AMOUNT            PIC S9(5) SIGN LEADING SEPARATE
+                                 VALUE ZEROS.
+01  WS-ADJUST-REASON-CODE       PIC X(4) VALUE SPACES.
+01  WS-TOTAL-ADJ-1              PIC S9(5) SIGN LEADING SEPARATE
+                                 VALUE ZEROS.
+01  WS-TOTAL-ADJ-2              PIC S9(5) SIGN LEADING SEPARATE
+                                 VALUE ZEROS.
+01  WS-ADJUST-LINE.
+    05  WS-ADJ-REC-TYPE         PIC X(4)  VALUE "ADJ ".
+    05  FILLER                  PIC X     VALUE SPACE.
+    05  WS-ADJ-BATCH-ID         PIC X(5).
+    05  FILLER                  PIC X     VALUE SPACE.
+    05  WS-ADJ-TARGET           PIC X(9)  VALUE SPACES.
+    05  FILLER                  PIC X     VALUE SPACE.
+    05  WS-ADJ-AMOUNT           PIC -ZZZZ9.
+    05  FILLER                  PIC X     VALUE SPACE.
+    05  WS-ADJ-REASON           PIC X(4).
+    05  FILLER                  PIC X     VALUE SPACE.
+    05  WS-ADJ-LABEL            PIC X(20) VALUE "ONLINE ADJUSTMENT".
+
+*> Request 007 - control-total summary report.
+01  WS-GRAND-TOTALS.
+    05  WS-GRAND-OPEN-1         PIC S9(9) SIGN LEADING SEPARATE
+                                 VALUE ZEROS.
+    05  WS-GRAND-OPEN-2         PIC S9(9) SIGN LEADING SEPARATE
+                                 VALUE ZEROS.
+    05  WS-GRAND-ADDS           PIC 9(9) VALUE ZEROS.
+    05  WS-GRAND-SUBTRACTS      PIC 9(9) VALUE ZEROS.
+    05  WS-GRAND-ADJ-1          PIC S9(9) SIGN LEADING SEPARATE
+                                 VALUE ZEROS.
+    05  WS-GRAND-ADJ-2          PIC S9(9) SIGN LEADING SEPARATE
+                                 VALUE ZEROS.
+    05  WS-GRAND-CLOSE-1        PIC S9(9) SIGN LEADING SEPARATE
+                                 VALUE ZEROS.
+    05  WS-GRAND-CLOSE-2        PIC S9(9) SIGN LEADING SEPARATE
+                                 VALUE ZEROS.
+01  WS-REPORT-LINE.
+    05  WS-RPT-BATCH-ID         PIC X(7).
+    05  WS-RPT-OPEN-1           PIC -(8)9.
+    05  FILLER                  PIC X(3)  VALUE SPACES.
+    05  WS-RPT-OPEN-2           PIC -(8)9.
+    05  FILLER                  PIC X(3)  VALUE SPACES.
+    05  WS-RPT-ADDS             PIC Z(8)9.
+    05  FILLER                  PIC X(3)  VALUE SPACES.
+    05  WS-RPT-SUBTRACTS        PIC Z(8)9.
+    05  FILLER                  PIC X(3)  VALUE SPACES.
+    05  WS-RPT-ADJ-1            PIC -(8)9.
+    05  FILLER                  PIC X(3)  VALUE SPACES.
+    05  WS-RPT-ADJ-2            PIC -(8)9.
+    05  FILLER                  PIC X(3)  VALUE SPACES.
+    05  WS-RPT-CLOSE-1          PIC -(8)9.
+    05  FILLER                  PIC X(3)  VALUE SPACES.
+    05  WS-RPT-CLOSE-2          PIC -(8)9.
+01  WS-REPORT-HEADER-LINE.
+    05  WS-RPTH-BATCH-ID        PIC X(7)  VALUE "BATCH".
+    05  WS-RPTH-OPEN-1          PIC X(9)  JUSTIFIED RIGHT VALUE "OPEN-1".
+    05  FILLER                  PIC X(3)  VALUE SPACES.
+    05  WS-RPTH-OPEN-2          PIC X(9)  JUSTIFIED RIGHT VALUE "OPEN-2".
+    05  FILLER                  PIC X(3)  VALUE SPACES.
+    05  WS-RPTH-ADDS            PIC X(9)  JUSTIFIED RIGHT VALUE "ADDS".
+    05  FILLER                  PIC X(3)  VALUE SPACES.
+    05  WS-RPTH-SUBTRACTS       PIC X(9)  JUSTIFIED RIGHT VALUE "SUBTRACTS".
+    05  FILLER                  PIC X(3)  VALUE SPACES.
+    05  WS-RPTH-ADJ-1           PIC X(9)  JUSTIFIED RIGHT VALUE "ADJ-1".
+    05  FILLER                  PIC X(3)  VALUE SPACES.
+    05  WS-RPTH-ADJ-2           PIC X(9)  JUSTIFIED RIGHT VALUE "ADJ-2".
+    05  FILLER                  PIC X(3)  VALUE SPACES.
+    05  WS-RPTH-CLOSE-1         PIC X(9)  JUSTIFIED RIGHT VALUE "CLOSE-1".
+    05  FILLER                  PIC X(3)  VALUE SPACES.
+    05  WS-RPTH-CLOSE-2         PIC X(9)  JUSTIFIED RIGHT VALUE "CLOSE-2".
+
+*> Request 008 - table of counters keyed by branch/cost center.
+01  WS-BRANCH-COUNT             PIC 9(5) VALUE ZEROS.
+01  WS-CURRENT-BATCH-ID         PIC X(5) VALUE SPACES.
+01  WS-BRANCH-TABLE.
+    05  WS-BRANCH-ENTRY OCCURS 10000 TIMES
+                        INDEXED BY WS-BR-IDX.
+        10  WS-BR-BATCH-ID      PIC X(5).
+        10  WS-BR-OPEN-AREA-1   PIC S9(5) SIGN LEADING SEPARATE.
+        10  WS-BR-OPEN-AREA-2   PIC S9(5) SIGN LEADING SEPARATE.
+
+*> Request 009 - auto-alert on-call on a failed reconciliation.
+01  WS-ALERT-TIMESTAMP          PIC X(21).
+01  WS-ALERT-LINE.
+    05  WS-ALT-SEVERITY         PIC X(8)  VALUE "CRITICAL".
+    05  FILLER                  PIC X     VALUE SPACE.
+    05  WS-ALT-TIMESTAMP        PIC X(21).
+    05  FILLER                  PIC X     VALUE SPACE.
+    05  WS-ALT-BATCH-ID         PIC X(5).
+    05  FILLER                  PIC X     VALUE SPACE.
+    05  WS-ALT-AREA-1           PIC -ZZZZ9.
+    05  FILLER                  PIC X     VALUE SPACE.
+    05  WS-ALT-AREA-2           PIC -ZZZZ9.
+    05  FILLER                  PIC X     VALUE SPACE.
+    05  WS-ALT-MESSAGE          PIC X(52)
+        VALUE "WS-AREA-1 NOT GREATER THAN WS-AREA-2 - PAGE ON-CALL".
 
 PROCEDURE DIVISION.
-    ADD 1 TO WS-AREA-1.
-    SUBTRACT 1 FROM WS-AREA-2.
-    IF WS-AREA-1 > WS-AREA-2
-        DISPLAY "WS-AREA-1 is greater than WS-AREA-2"
+MAIN-PROCESS.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    STRING "AUDIT" WS-RUN-DATE ".TXT" DELIMITED BY SIZE
+        INTO WS-AUDIT-FILENAME
+    STRING "RPT" WS-RUN-DATE ".TXT" DELIMITED BY SIZE
+        INTO WS-REPORT-FILENAME
+    ACCEPT WS-RESTART-MODE-SW FROM ENVIRONMENT "CTL-RESTART-MODE"
+    ACCEPT WS-ADJUST-MODE-SW FROM ENVIRONMENT "CTL-ADJUST-MODE"
+    PERFORM LOAD-CHECKPOINT
+    PERFORM VERIFY-INPUT-FILES
+    SORT CONTROL-SORT-FILE
+        ON ASCENDING KEY CS-BATCH-ID
+        USING CONTROL-FILE
+        GIVING CONTROL-FILE
+    SORT TRANSACTION-SORT-FILE
+        ON ASCENDING KEY TS-BATCH-ID
+        USING TRANSACTION-FILE
+        GIVING TRANSACTION-FILE
+    OPEN INPUT CONTROL-FILE
+    IF WS-CONTROL-STATUS NOT = "00"
+        DISPLAY "FATAL: CANNOT OPEN CONTROL-FILE - STATUS " WS-CONTROL-STATUS
+        STOP RUN
+    END-IF
+    PERFORM LOAD-BRANCH-TABLE
+    CLOSE CONTROL-FILE
+    OPEN INPUT TRANSACTION-FILE
+    IF WS-TRANSACTION-STATUS NOT = "00"
+        DISPLAY "FATAL: CANNOT OPEN TRANSACTION-FILE - STATUS "
+            WS-TRANSACTION-STATUS
+        STOP RUN
+    END-IF
+    PERFORM OPEN-AUDIT-FILE
+    PERFORM OPEN-ALERT-FILE
+    PERFORM OPEN-REPORT-FILE
+    PERFORM READ-NEXT-TRANSACTION
+    PERFORM VARYING WS-BR-IDX FROM 1 BY 1
+            UNTIL WS-BR-IDX > WS-BRANCH-COUNT
+        MOVE WS-BR-BATCH-ID(WS-BR-IDX) TO WS-CURRENT-BATCH-ID
+        PERFORM SKIP-ORPHAN-TRANSACTIONS
+        IF WS-RESTART-MODE
+                AND WS-CURRENT-BATCH-ID NOT > WS-LAST-CHECKPOINT-KEY
+            PERFORM SKIP-BATCH-TRANSACTIONS
+        ELSE
+            PERFORM PROCESS-BATCH
+            PERFORM WRITE-CHECKPOINT
+        END-IF
+    END-PERFORM
+    PERFORM FLUSH-ORPHAN-TRANSACTIONS
+    CLOSE TRANSACTION-FILE
+    CLOSE AUDIT-FILE
+    CLOSE ALERT-FILE
+    PERFORM WRITE-REPORT-TOTALS
+    CLOSE REPORT-FILE
+    DISPLAY "BATCHES PROCESSED: " WS-BATCH-COUNT
+    STOP RUN.
+
+VERIFY-INPUT-FILES.
+    OPEN INPUT CONTROL-FILE
+    IF WS-CONTROL-STATUS NOT = "00"
+        DISPLAY "FATAL: CANNOT OPEN CONTROL-FILE - STATUS " WS-CONTROL-STATUS
+        STOP RUN
+    END-IF
+    CLOSE CONTROL-FILE
+    OPEN INPUT TRANSACTION-FILE
+    IF WS-TRANSACTION-STATUS NOT = "00"
+        DISPLAY "FATAL: CANNOT OPEN TRANSACTION-FILE - STATUS "
+            WS-TRANSACTION-STATUS
+        STOP RUN
+    END-IF
+    CLOSE TRANSACTION-FILE.
+
+OPEN-AUDIT-FILE.
+    OPEN EXTEND AUDIT-FILE
+    IF WS-AUDIT-STATUS = "35"
+        OPEN OUTPUT AUDIT-FILE
+    END-IF
+    IF WS-AUDIT-STATUS NOT = "00"
+        DISPLAY "FATAL: CANNOT OPEN AUDIT-FILE - STATUS " WS-AUDIT-STATUS
+        STOP RUN
+    END-IF.
+
+OPEN-ALERT-FILE.
+    OPEN EXTEND ALERT-FILE
+    IF WS-ALERT-STATUS = "35"
+        OPEN OUTPUT ALERT-FILE
+    END-IF
+    IF WS-ALERT-STATUS NOT = "00"
+        DISPLAY "FATAL: CANNOT OPEN ALERT-FILE - STATUS " WS-ALERT-STATUS
+        STOP RUN
+    END-IF.
+
+OPEN-REPORT-FILE.
+    MOVE "Y" TO WS-REPORT-IS-NEW-SW
+    IF WS-RESTART-MODE
+        PERFORM LOAD-PRIOR-REPORT-TOTALS
+        OPEN EXTEND REPORT-FILE
+        IF WS-REPORT-STATUS = "35"
+            OPEN OUTPUT REPORT-FILE
+        ELSE
+            MOVE "N" TO WS-REPORT-IS-NEW-SW
+        END-IF
     ELSE
-        DISPLAY "WS-AREA-1 is not greater than WS-AREA-2"
+        OPEN OUTPUT REPORT-FILE
+    END-IF
+    IF WS-REPORT-STATUS NOT = "00"
+        DISPLAY "FATAL: CANNOT OPEN REPORT-FILE - STATUS " WS-REPORT-STATUS
+        STOP RUN
+    END-IF
+    IF WS-REPORT-IS-NEW-SW = "Y"
+        PERFORM WRITE-REPORT-HEADER
     END-IF.
-    STOP RUN.
\ No newline at end of file
+
+LOAD-PRIOR-REPORT-TOTALS.
+    MOVE ZEROS TO WS-GRAND-OPEN-1 WS-GRAND-OPEN-2 WS-GRAND-ADDS
+                  WS-GRAND-SUBTRACTS WS-GRAND-ADJ-1 WS-GRAND-ADJ-2
+                  WS-GRAND-CLOSE-1 WS-GRAND-CLOSE-2
+    MOVE ZEROS TO WS-REPORT-LINE-COUNT
+    OPEN INPUT REPORT-FILE
+    IF WS-REPORT-STATUS = "00"
+        PERFORM UNTIL WS-REPORT-EOF
+            READ REPORT-FILE
+                AT END
+                    SET WS-REPORT-EOF TO TRUE
+                NOT AT END
+                    ADD 1 TO WS-REPORT-LINE-COUNT
+                    MOVE REPORT-RECORD TO WS-REPORT-LINE
+                    IF WS-REPORT-LINE-COUNT > 3
+                            AND WS-RPT-BATCH-ID NOT = SPACES
+                            AND WS-RPT-BATCH-ID NOT = "TOTAL"
+                        ADD FUNCTION NUMVAL(WS-RPT-OPEN-1)
+                            TO WS-GRAND-OPEN-1
+                        ADD FUNCTION NUMVAL(WS-RPT-OPEN-2)
+                            TO WS-GRAND-OPEN-2
+                        ADD FUNCTION NUMVAL(WS-RPT-ADDS)
+                            TO WS-GRAND-ADDS
+                        ADD FUNCTION NUMVAL(WS-RPT-SUBTRACTS)
+                            TO WS-GRAND-SUBTRACTS
+                        ADD FUNCTION NUMVAL(WS-RPT-ADJ-1)
+                            TO WS-GRAND-ADJ-1
+                        ADD FUNCTION NUMVAL(WS-RPT-ADJ-2)
+                            TO WS-GRAND-ADJ-2
+                        ADD FUNCTION NUMVAL(WS-RPT-CLOSE-1)
+                            TO WS-GRAND-CLOSE-1
+                        ADD FUNCTION NUMVAL(WS-RPT-CLOSE-2)
+                            TO WS-GRAND-CLOSE-2
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE REPORT-FILE
+    END-IF.
+
+LOAD-BRANCH-TABLE.
+    MOVE ZEROS TO WS-BRANCH-COUNT
+    PERFORM UNTIL WS-CONTROL-EOF
+        READ CONTROL-FILE
+            AT END
+                SET WS-CONTROL-EOF TO TRUE
+            NOT AT END
+                ADD 1 TO WS-BRANCH-COUNT
+                IF WS-BRANCH-COUNT > 10000
+                    DISPLAY "FATAL: CONTROL-FILE HAS MORE THAN 10000 BRANCH "
+                        "RECORDS"
+                    STOP RUN
+                END-IF
+                SET WS-BR-IDX TO WS-BRANCH-COUNT
+                MOVE CTL-BATCH-ID    TO WS-BR-BATCH-ID(WS-BR-IDX)
+                MOVE CTL-OPEN-AREA-1 TO WS-BR-OPEN-AREA-1(WS-BR-IDX)
+                MOVE CTL-OPEN-AREA-2 TO WS-BR-OPEN-AREA-2(WS-BR-IDX)
+        END-READ
+    END-PERFORM.
+
+LOAD-CHECKPOINT.
+    IF WS-RESTART-MODE
+        OPEN INPUT CHECKPOINT-FILE
+        IF WS-CHECKPOINT-STATUS = "00"
+            READ CHECKPOINT-FILE
+                AT END
+                    MOVE SPACES TO WS-LAST-CHECKPOINT-KEY
+                NOT AT END
+                    MOVE CHECKPOINT-RECORD TO WS-LAST-CHECKPOINT-KEY
+            END-READ
+            CLOSE CHECKPOINT-FILE
+        END-IF
+    END-IF.
+
+READ-NEXT-TRANSACTION.
+    READ TRANSACTION-FILE
+        AT END
+            SET WS-TRANSACTION-EOF TO TRUE
+    END-READ.
+
+SKIP-ORPHAN-TRANSACTIONS.
+    PERFORM UNTIL WS-TRANSACTION-EOF
+            OR TRAN-BATCH-ID NOT < WS-CURRENT-BATCH-ID
+        DISPLAY "EXCEPTION: ORPHAN TRANSACTION FOR BATCH " TRAN-BATCH-ID
+            " - NO MATCHING CONTROL RECORD - SKIPPED"
+        PERFORM READ-NEXT-TRANSACTION
+    END-PERFORM.
+
+FLUSH-ORPHAN-TRANSACTIONS.
+    PERFORM UNTIL WS-TRANSACTION-EOF
+        DISPLAY "EXCEPTION: ORPHAN TRANSACTION FOR BATCH " TRAN-BATCH-ID
+            " - NO MATCHING CONTROL RECORD - SKIPPED"
+        PERFORM READ-NEXT-TRANSACTION
+    END-PERFORM.
+
+SKIP-BATCH-TRANSACTIONS.
+    PERFORM UNTIL WS-TRANSACTION-EOF
+            OR TRAN-BATCH-ID NOT = WS-CURRENT-BATCH-ID
+        PERFORM READ-NEXT-TRANSACTION
+    END-PERFORM.
+
+PROCESS-BATCH.
+    MOVE WS-BR-OPEN-AREA-1(WS-BR-IDX) TO WS-AREA-1
+    MOVE WS-BR-OPEN-AREA-2(WS-BR-IDX) TO WS-AREA-2
+    MOVE WS-AREA-1 TO WS-OPEN-AREA-1
+    MOVE WS-AREA-2 TO WS-OPEN-AREA-2
+    MOVE ZEROS TO WS-TOTAL-ADDS
+    MOVE ZEROS TO WS-TOTAL-SUBTRACTS
+    MOVE ZEROS TO WS-TOTAL-ADJ-1
+    MOVE ZEROS TO WS-TOTAL-ADJ-2
+    PERFORM UNTIL WS-TRANSACTION-EOF
+            OR TRAN-BATCH-ID NOT = WS-CURRENT-BATCH-ID
+        PERFORM APPLY-TRANSACTION
+        PERFORM READ-NEXT-TRANSACTION
+    END-PERFORM
+    IF WS-ADJUST-MODE
+        PERFORM ADJUSTMENT-INQUIRY
+    END-IF
+    ADD 1 TO WS-BATCH-COUNT
+    IF WS-AREA-1 > WS-AREA-2
+        MOVE "GREATER THAN" TO WS-VERDICT-TEXT
+        DISPLAY "BATCH " WS-CURRENT-BATCH-ID ": WS-AREA-1 (" WS-AREA-1
+            ") is greater than WS-AREA-2 (" WS-AREA-2 ")"
+    ELSE
+        MOVE "NOT GREATER THAN" TO WS-VERDICT-TEXT
+        DISPLAY "BATCH " WS-CURRENT-BATCH-ID ": WS-AREA-1 (" WS-AREA-1
+            ") is not greater than WS-AREA-2 (" WS-AREA-2 ")"
+        PERFORM WRITE-ALERT-RECORD
+    END-IF
+    PERFORM WRITE-AUDIT-RECORD
+    PERFORM WRITE-REPORT-ROW.
+
+APPLY-TRANSACTION.
+    EVALUATE TRUE
+        WHEN TRAN-IS-DEBIT
+            ADD TRAN-AMOUNT TO WS-AREA-1
+            ADD TRAN-AMOUNT TO WS-TOTAL-ADDS
+        WHEN TRAN-IS-CREDIT
+            IF TRAN-AMOUNT > WS-AREA-2
+                DISPLAY "EXCEPTION: BATCH " WS-CURRENT-BATCH-ID
+                    ": WS-AREA-2 GOING NEGATIVE - SUBTRACT " TRAN-AMOUNT
+                    " FROM " WS-AREA-2 " PRODUCES A NEGATIVE BALANCE"
+            END-IF
+            SUBTRACT TRAN-AMOUNT FROM WS-AREA-2
+            ADD TRAN-AMOUNT TO WS-TOTAL-SUBTRACTS
+    END-EVALUATE.
+
+ADJUSTMENT-INQUIRY.
+    MOVE "0" TO WS-ADJUST-TARGET
+    MOVE ZEROS TO WS-ADJUST-AMOUNT
+    MOVE SPACES TO WS-ADJUST-REASON-CODE
+    DISPLAY "BATCH COUNTER ADJUSTMENT - BATCH: " WS-CURRENT-BATCH-ID
+    DISPLAY "WS-AREA-1 (CURRENT): " WS-AREA-1
+    DISPLAY "WS-AREA-2 (CURRENT): " WS-AREA-2
+    DISPLAY "ADJUST WHICH COUNTER (1=AREA-1 2=AREA-2 0=NONE): "
+        WITH NO ADVANCING
+    ACCEPT WS-ADJUST-TARGET
+    DISPLAY "ADJUSTMENT AMOUNT (SIGNED): " WITH NO ADVANCING
+    ACCEPT WS-ADJUST-AMOUNT
+    DISPLAY "REASON CODE: " WITH NO ADVANCING
+    ACCEPT WS-ADJUST-REASON-CODE
+    EVALUATE WS-ADJUST-TARGET
+        WHEN "1"
+            ADD WS-ADJUST-AMOUNT TO WS-AREA-1
+            ADD WS-ADJUST-AMOUNT TO WS-TOTAL-ADJ-1
+            MOVE "WS-AREA-1" TO WS-ADJ-TARGET
+            PERFORM WRITE-ADJUSTMENT-AUDIT
+        WHEN "2"
+            ADD WS-ADJUST-AMOUNT TO WS-AREA-2
+            ADD WS-ADJUST-AMOUNT TO WS-TOTAL-ADJ-2
+            MOVE "WS-AREA-2" TO WS-ADJ-TARGET
+            PERFORM WRITE-ADJUSTMENT-AUDIT
+        WHEN OTHER
+            CONTINUE
+    END-EVALUATE.
+
+WRITE-ADJUSTMENT-AUDIT.
+    MOVE WS-CURRENT-BATCH-ID   TO WS-ADJ-BATCH-ID
+    MOVE WS-ADJUST-AMOUNT      TO WS-ADJ-AMOUNT
+    MOVE WS-ADJUST-REASON-CODE TO WS-ADJ-REASON
+    MOVE WS-ADJUST-LINE        TO AUDIT-RECORD
+    WRITE AUDIT-RECORD.
+
+WRITE-AUDIT-RECORD.
+    MOVE WS-CURRENT-BATCH-ID TO WS-AUD-BATCH-ID
+    MOVE WS-OPEN-AREA-1      TO WS-AUD-OPEN-1
+    MOVE WS-OPEN-AREA-2      TO WS-AUD-OPEN-2
+    MOVE WS-TOTAL-ADDS       TO WS-AUD-ADD-AMT
+    MOVE WS-TOTAL-SUBTRACTS  TO WS-AUD-SUBTRACT-AMT
+    MOVE WS-TOTAL-ADJ-1      TO WS-AUD-ADJ-1
+    MOVE WS-TOTAL-ADJ-2      TO WS-AUD-ADJ-2
+    MOVE WS-AREA-1           TO WS-AUD-CLOSE-1
+    MOVE WS-AREA-2           TO WS-AUD-CLOSE-2
+    MOVE WS-VERDICT-TEXT     TO WS-AUD-VERDICT
+    MOVE WS-AUDIT-LINE       TO AUDIT-RECORD
+    WRITE AUDIT-RECORD.
+
+WRITE-ALERT-RECORD.
+    MOVE FUNCTION CURRENT-DATE TO WS-ALERT-TIMESTAMP
+    MOVE WS-ALERT-TIMESTAMP  TO WS-ALT-TIMESTAMP
+    MOVE WS-CURRENT-BATCH-ID TO WS-ALT-BATCH-ID
+    MOVE WS-AREA-1           TO WS-ALT-AREA-1
+    MOVE WS-AREA-2           TO WS-ALT-AREA-2
+    MOVE WS-ALERT-LINE       TO ALERT-RECORD
+    WRITE ALERT-RECORD.
+
+WRITE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    IF WS-CHECKPOINT-STATUS NOT = "00" AND WS-CHECKPOINT-STATUS NOT = "05"
+        DISPLAY "FATAL: CANNOT OPEN CHECKPOINT-FILE - STATUS "
+            WS-CHECKPOINT-STATUS
+        STOP RUN
+    END-IF
+    MOVE WS-CURRENT-BATCH-ID TO CHECKPOINT-RECORD
+    WRITE CHECKPOINT-RECORD
+    IF WS-CHECKPOINT-STATUS NOT = "00"
+        DISPLAY "FATAL: CANNOT WRITE CHECKPOINT-FILE - STATUS "
+            WS-CHECKPOINT-STATUS
+        STOP RUN
+    END-IF
+    CLOSE CHECKPOINT-FILE.
+
+WRITE-REPORT-HEADER.
+    MOVE "CONTROL-TOTAL RECONCILIATION SUMMARY REPORT" TO REPORT-RECORD
+    WRITE REPORT-RECORD
+    MOVE SPACES TO REPORT-RECORD
+    WRITE REPORT-RECORD
+    MOVE WS-REPORT-HEADER-LINE TO REPORT-RECORD
+    WRITE REPORT-RECORD.
+
+WRITE-REPORT-ROW.
+    MOVE WS-CURRENT-BATCH-ID TO WS-RPT-BATCH-ID
+    MOVE WS-OPEN-AREA-1      TO WS-RPT-OPEN-1
+    MOVE WS-OPEN-AREA-2      TO WS-RPT-OPEN-2
+    MOVE WS-TOTAL-ADDS       TO WS-RPT-ADDS
+    MOVE WS-TOTAL-SUBTRACTS  TO WS-RPT-SUBTRACTS
+    MOVE WS-TOTAL-ADJ-1      TO WS-RPT-ADJ-1
+    MOVE WS-TOTAL-ADJ-2      TO WS-RPT-ADJ-2
+    MOVE WS-AREA-1           TO WS-RPT-CLOSE-1
+    MOVE WS-AREA-2           TO WS-RPT-CLOSE-2
+    MOVE WS-REPORT-LINE      TO REPORT-RECORD
+    WRITE REPORT-RECORD
+    ADD WS-OPEN-AREA-1 TO WS-GRAND-OPEN-1
+        ON SIZE ERROR
+            DISPLAY "EXCEPTION: GRAND TOTAL OPEN-1 OVERFLOWED"
+    END-ADD
+    ADD WS-OPEN-AREA-2 TO WS-GRAND-OPEN-2
+        ON SIZE ERROR
+            DISPLAY "EXCEPTION: GRAND TOTAL OPEN-2 OVERFLOWED"
+    END-ADD
+    ADD WS-TOTAL-ADDS TO WS-GRAND-ADDS
+        ON SIZE ERROR
+            DISPLAY "EXCEPTION: GRAND TOTAL ADDS OVERFLOWED"
+    END-ADD
+    ADD WS-TOTAL-SUBTRACTS TO WS-GRAND-SUBTRACTS
+        ON SIZE ERROR
+            DISPLAY "EXCEPTION: GRAND TOTAL SUBTRACTS OVERFLOWED"
+    END-ADD
+    ADD WS-TOTAL-ADJ-1 TO WS-GRAND-ADJ-1
+        ON SIZE ERROR
+            DISPLAY "EXCEPTION: GRAND TOTAL ADJ-1 OVERFLOWED"
+    END-ADD
+    ADD WS-TOTAL-ADJ-2 TO WS-GRAND-ADJ-2
+        ON SIZE ERROR
+            DISPLAY "EXCEPTION: GRAND TOTAL ADJ-2 OVERFLOWED"
+    END-ADD
+    ADD WS-AREA-1 TO WS-GRAND-CLOSE-1
+        ON SIZE ERROR
+            DISPLAY "EXCEPTION: GRAND TOTAL CLOSE-1 OVERFLOWED"
+    END-ADD
+    ADD WS-AREA-2 TO WS-GRAND-CLOSE-2
+        ON SIZE ERROR
+            DISPLAY "EXCEPTION: GRAND TOTAL CLOSE-2 OVERFLOWED"
+    END-ADD.
+
+WRITE-REPORT-TOTALS.
+    MOVE SPACES TO REPORT-RECORD
+    WRITE REPORT-RECORD
+    MOVE "TOTAL" TO WS-RPT-BATCH-ID
+    MOVE WS-GRAND-OPEN-1     TO WS-RPT-OPEN-1
+    MOVE WS-GRAND-OPEN-2     TO WS-RPT-OPEN-2
+    MOVE WS-GRAND-ADDS       TO WS-RPT-ADDS
+    MOVE WS-GRAND-SUBTRACTS  TO WS-RPT-SUBTRACTS
+    MOVE WS-GRAND-ADJ-1      TO WS-RPT-ADJ-1
+    MOVE WS-GRAND-ADJ-2      TO WS-RPT-ADJ-2
+    MOVE WS-GRAND-CLOSE-1    TO WS-RPT-CLOSE-1
+    MOVE WS-GRAND-CLOSE-2    TO WS-RPT-CLOSE-2
+    MOVE WS-REPORT-LINE      TO REPORT-RECORD
+    WRITE REPORT-RECORD.
